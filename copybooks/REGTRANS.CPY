@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000110* REGTRANS - LAYOUT DO REGISTRO DE ENTRADA DO ARQUIVO DE
+000120* TRANSACOES (LOTE) - UM REGISTRO POR ALUNO/MATERIA A PROCESSAR
+000130*----------------------------------------------------------------
+000140 01  TR-REGISTRO-TRANSACAO.
+000150     03  TR-NOME                      PIC X(20).
+000160     03  TR-MATERIA                   PIC X(20).
+000170     03  TR-NOTA1                     PIC 9(02).
+000180     03  TR-NOTA2                     PIC 9(02).
+000190     03  TR-NOTA3                     PIC 9(02).
+000200     03  TR-NOTA4                     PIC 9(02).
+000210     03  TR-NOTA-RECUPERACAO          PIC 9(02).
