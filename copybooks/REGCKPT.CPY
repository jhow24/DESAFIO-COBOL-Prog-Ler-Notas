@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------
+000110* REGCKPT - LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE
+000120* GUARDA A CHAVE DA ULTIMA TRANSACAO PROCESSADA COM SUCESSO
+000130*----------------------------------------------------------------
+000140 01  CK-REGISTRO-CHECKPOINT.
+000150     03  CK-NOME                      PIC X(20).
+000160     03  CK-MATERIA                   PIC X(20).
+000170     03  CK-QTD-PROCESSADOS           PIC 9(06).
