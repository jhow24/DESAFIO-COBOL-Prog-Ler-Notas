@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000110* REGMESTR - LAYOUT DO REGISTRO DO ARQUIVO MESTRE DE NOTAS
+000120* UM REGISTRO POR ALUNO/MATERIA PROCESSADO COM SUCESSO
+000130*----------------------------------------------------------------
+000140 01  RM-REGISTRO-MESTRE.
+000150     03  RM-NOME                      PIC X(20).
+000160     03  RM-MATERIA                   PIC X(20).
+000170     03  RM-NOTA1                     PIC 9(02).
+000180     03  RM-NOTA2                     PIC 9(02).
+000190     03  RM-NOTA3                     PIC 9(02).
+000200     03  RM-NOTA4                     PIC 9(02).
+000210     03  RM-NOTAFINAL                 PIC 9(02)V99.
+000220     03  RM-STATUS                    PIC X(11).
