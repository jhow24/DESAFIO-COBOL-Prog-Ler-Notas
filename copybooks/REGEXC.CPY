@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------
+000110* REGEXC - LAYOUT DO REGISTRO DO LOG DE EXCECOES DE VALIDACAO
+000120*----------------------------------------------------------------
+000130 01  EX-REGISTRO-EXCECAO.
+000140     03  EX-NOME                      PIC X(20).
+000150     03  EX-MATERIA                   PIC X(20).
+000160     03  EX-CAMPO                     PIC X(10).
+000170     03  EX-VALOR                     PIC X(20).
+000180     03  EX-MOTIVO                    PIC X(40).
