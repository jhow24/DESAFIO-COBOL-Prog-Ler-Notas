@@ -0,0 +1,51 @@
+000100*----------------------------------------------------------------
+000110* PESOMAT - TABELA DE PESOS (%) DE CADA NOTA POR MATERIA
+000120* USADA POR 5000-CALC-NOTA PARA PONDERAR NOTA1 A NOTA4.
+000130* A ENTRADA "DEFAULT" E USADA QUANDO A MATERIA NAO CONSTA NA
+000140* TABELA (PESO IGUAL DE 25% PARA CADA NOTA).
+000150*----------------------------------------------------------------
+000160 01  TB-PESOS-CARGA.
+000170     05  FILLER                   PIC X(20) VALUE 'MATEMATICA'.
+000180     05  FILLER                   PIC 9(03) VALUE 010.
+000190     05  FILLER                   PIC 9(03) VALUE 020.
+000200     05  FILLER                   PIC 9(03) VALUE 030.
+000210     05  FILLER                   PIC 9(03) VALUE 040.
+000220     05  FILLER                   PIC X(20) VALUE 'PORTUGUES'.
+000230     05  FILLER                   PIC 9(03) VALUE 015.
+000240     05  FILLER                   PIC 9(03) VALUE 015.
+000250     05  FILLER                   PIC 9(03) VALUE 030.
+000260     05  FILLER                   PIC 9(03) VALUE 040.
+000270     05  FILLER                   PIC X(20) VALUE 'HISTORIA'.
+000280     05  FILLER                   PIC 9(03) VALUE 025.
+000290     05  FILLER                   PIC 9(03) VALUE 025.
+000300     05  FILLER                   PIC 9(03) VALUE 025.
+000310     05  FILLER                   PIC 9(03) VALUE 025.
+000320     05  FILLER                   PIC X(20) VALUE 'CIENCIAS'.
+000330     05  FILLER                   PIC 9(03) VALUE 020.
+000340     05  FILLER                   PIC 9(03) VALUE 020.
+000350     05  FILLER                   PIC 9(03) VALUE 020.
+000360     05  FILLER                   PIC 9(03) VALUE 040.
+000370     05  FILLER                   PIC X(20) VALUE 'GEOGRAFIA'.
+000380     05  FILLER                   PIC 9(03) VALUE 025.
+000390     05  FILLER                   PIC 9(03) VALUE 025.
+000400     05  FILLER                   PIC 9(03) VALUE 020.
+000410     05  FILLER                   PIC 9(03) VALUE 030.
+000420     05  FILLER                   PIC X(20) VALUE 'INGLES'.
+000430     05  FILLER                   PIC 9(03) VALUE 020.
+000440     05  FILLER                   PIC 9(03) VALUE 030.
+000450     05  FILLER                   PIC 9(03) VALUE 020.
+000460     05  FILLER                   PIC 9(03) VALUE 030.
+000470     05  FILLER                   PIC X(20) VALUE 'DEFAULT'.
+000480     05  FILLER                   PIC 9(03) VALUE 025.
+000490     05  FILLER                   PIC 9(03) VALUE 025.
+000500     05  FILLER                   PIC 9(03) VALUE 025.
+000510     05  FILLER                   PIC 9(03) VALUE 025.
+000520 01  TB-PESOS REDEFINES TB-PESOS-CARGA.
+000530     05  TB-PESO-ENTRADA OCCURS 7 TIMES
+000540             INDEXED BY TB-IDX-PESO.
+000550         10  TB-PESO-MATERIA          PIC X(20).
+000560         10  TB-PESO-NOTA1            PIC 9(03).
+000570         10  TB-PESO-NOTA2            PIC 9(03).
+000580         10  TB-PESO-NOTA3            PIC 9(03).
+000590         10  TB-PESO-NOTA4            PIC 9(03).
+000600 77  TB-PESO-QTD                  PIC 9(02) VALUE 07.
