@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000110* REGIFC - LAYOUT DO REGISTRO DE INTERFACE PARA O SISTEMA DE
+000120* SECRETARIA (EXTRACAO DE NOTAS FINALIZADAS)
+000130*----------------------------------------------------------------
+000140 01  IF-REGISTRO-INTERFACE.
+000150     03  IF-NOME                      PIC X(20).
+000160     03  IF-MATERIA                   PIC X(20).
+000170     03  IF-NOTAFINAL                 PIC 9(02)V99.
+000180     03  IF-STATUS                    PIC X(11).
+000190     03  FILLER                       PIC X(07) VALUE SPACES.
