@@ -0,0 +1,251 @@
+000100*****************************************************************
+000110* AUTHOR:       EQUIPE DE MANUTENCAO
+000120* INSTALLATION: SETOR DE SISTEMAS ACADEMICOS
+000130* DATE-WRITTEN: 07/15/2026
+000140* PURPOSE:      LE O ARQUIVO MESTRE GRAVADO POR
+000150*               DESAFIO-LEITOR-DE-NOTAS (NOTASMST) E EMITE, POR
+000160*               MATERIA, A MEDIA DA TURMA, O QUANTITATIVO E O
+000170*               PERCENTUAL DE APROVADOS/REPROVADOS E O RANKING
+000180*               DOS ALUNOS PELA NOTA FINAL.
+000190* TECTONICS:    COBC
+000200*----------------------------------------------------------------
+000210* HISTORICO DE MANUTENCAO
+000220* DATA       AUTOR  DESCRICAO
+000230* ---------- ------ -----------------------------------------
+000240* 07/15/2026 MNT    VERSAO ORIGINAL DO RESUMO DE TURMA.
+000250*****************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. DESAFIO-RESUMO-TURMA.
+000280 AUTHOR. EQUIPE DE MANUTENCAO.
+000290 INSTALLATION. SETOR DE SISTEMAS ACADEMICOS.
+000300 DATE-WRITTEN. 07/15/2026.
+000310 DATE-COMPILED.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT MESTRE-FILE ASSIGN TO "NOTASMST"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-FS-MESTRE.
+000420     SELECT RELATORIO-FILE ASSIGN TO "TURMARPT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-FS-RELATORIO.
+000450     SELECT ARQ-ORDENACAO ASSIGN TO "NOTASORD".
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  MESTRE-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY REGMESTR.
+000520 SD  ARQ-ORDENACAO.
+000530 01  SW-REGISTRO.
+000540     03  SW-NOME                      PIC X(20).
+000550     03  SW-MATERIA                   PIC X(20).
+000560     03  SW-NOTA1                     PIC 9(02).
+000570     03  SW-NOTA2                     PIC 9(02).
+000580     03  SW-NOTA3                     PIC 9(02).
+000590     03  SW-NOTA4                     PIC 9(02).
+000600     03  SW-NOTAFINAL                 PIC 9(02)V99.
+000610     03  SW-STATUS                    PIC X(11).
+000620 FD  RELATORIO-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  RL-LINHA                         PIC X(80).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 01  WS-FILE-STATUS.
+000680     03  WS-FS-MESTRE                 PIC X(02) VALUE "00".
+000690     03  WS-FS-RELATORIO              PIC X(02) VALUE "00".
+000700 01  WS-SWITCHES.
+000710     03  WS-FIM-SORT                  PIC X(01) VALUE "N".
+000720         88  WS88-FIM-SORT                VALUE "S".
+000730 01  WS-MATERIA-ATUAL              PIC X(20) VALUE SPACES.
+000740 01  WS-RANKING                    PIC 9(04) VALUE 0.
+000750 01  WS-ACUM-MATERIA.
+000760     03  WS-QTD-MATERIA               PIC 9(05) VALUE 0.
+000770     03  WS-QTD-APROV                 PIC 9(05) VALUE 0.
+000780     03  WS-QTD-REPROV                PIC 9(05) VALUE 0.
+000785     03  WS-QTD-RECUP                 PIC 9(05) VALUE 0.
+000790     03  WS-SOMA-MATERIA              PIC 9(07)V99 VALUE 0.
+000800 01  WS-MEDIA-MATERIA              PIC 9(02)V99 VALUE 0.
+000810 01  WS-PCT-APROV                  PIC 9(03)V99 VALUE 0.
+000820 01  WS-PCT-REPROV                 PIC 9(03)V99 VALUE 0.
+000825 01  WS-PCT-RECUP                  PIC 9(03)V99 VALUE 0.
+000830 01  WS-QTD-MATERIAS-LIDAS         PIC 9(05) VALUE 0 COMP.
+000832*--------------------------------------------------------------
+000833* CAMPOS EDITADOS, USADOS SOMENTE PARA EXIBICAO/IMPRESSAO DE
+000834* NOTAS E PERCENTUAIS COM O PONTO DECIMAL VISIVEL AO USUARIO.
+000835*--------------------------------------------------------------
+000836 01  SW-NOTAFINAL-ED               PIC Z9.99.
+000837 01  WS-MEDIA-MATERIA-ED           PIC Z9.99.
+000838 01  WS-PCT-APROV-ED               PIC ZZ9.99.
+000839 01  WS-PCT-REPROV-ED              PIC ZZ9.99.
+000840 01  WS-PCT-RECUP-ED               PIC ZZ9.99.
+000840
+000850 PROCEDURE DIVISION.
+000860*****************************************************************
+000870* 0000-MAINLINE
+000880* ORDENA O ARQUIVO MESTRE POR MATERIA/NOTA FINAL DECRESCENTE E
+000890* CONDUZ A GERACAO DO RELATORIO NA ROTINA DE SAIDA DO SORT.
+000900*****************************************************************
+000910 0000-MAINLINE.
+000920     SORT ARQ-ORDENACAO
+000930         ASCENDING KEY SW-MATERIA
+000940         DESCENDING KEY SW-NOTAFINAL
+000950         USING MESTRE-FILE
+000960         OUTPUT PROCEDURE IS 3000-GERA-RELATORIO THRU 3000-EXIT
+000970     PERFORM 9999-FIM THRU 9999-EXIT
+000980     .
+000990*****************************************************************
+001000* 3000-GERA-RELATORIO
+001010* ROTINA DE SAIDA DO SORT: PERCORRE OS REGISTROS JA ORDENADOS
+001020* POR MATERIA/NOTA E PRODUZ O RELATORIO COM QUEBRA DE CONTROLE
+001030* POR MATERIA (MEDIA, QUANTITATIVO/PERCENTUAL E RANKING).
+001040*****************************************************************
+001050 3000-GERA-RELATORIO.
+001060     OPEN OUTPUT RELATORIO-FILE
+001061     IF WS-FS-RELATORIO NOT = "00"
+001062         DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO: "
+001063             WS-FS-RELATORIO
+001064         PERFORM 9999-FIM THRU 9999-EXIT
+001065     END-IF
+001070     RETURN ARQ-ORDENACAO
+001080         AT END
+001090             MOVE "S" TO WS-FIM-SORT
+001100     END-RETURN
+001110     PERFORM 3200-PROCESSA-REGISTRO THRU 3200-EXIT
+001120         UNTIL WS88-FIM-SORT
+001130     IF WS-MATERIA-ATUAL NOT = SPACES
+001140         PERFORM 3900-FECHA-MATERIA THRU 3900-EXIT
+001150     END-IF
+001160     CLOSE RELATORIO-FILE
+001170     .
+001180 3000-EXIT.
+001190     EXIT.
+001200 3200-PROCESSA-REGISTRO.
+001210     IF SW-MATERIA NOT = WS-MATERIA-ATUAL
+001220         IF WS-MATERIA-ATUAL NOT = SPACES
+001230             PERFORM 3900-FECHA-MATERIA THRU 3900-EXIT
+001240         END-IF
+001250         PERFORM 3910-ABRE-MATERIA THRU 3910-EXIT
+001260     END-IF
+001270     ADD 1 TO WS-QTD-MATERIA
+001280     ADD SW-NOTAFINAL TO WS-SOMA-MATERIA
+001290     IF SW-STATUS = "REPROVADO"
+001300         ADD 1 TO WS-QTD-REPROV
+001305     ELSE
+001306         IF SW-STATUS = "RECUPERACAO"
+001307             ADD 1 TO WS-QTD-RECUP
+001308         ELSE
+001309             ADD 1 TO WS-QTD-APROV
+001310         END-IF
+001330     END-IF
+001340     PERFORM 3920-IMPRIME-ALUNO THRU 3920-EXIT
+001350     RETURN ARQ-ORDENACAO
+001360         AT END
+001370             MOVE "S" TO WS-FIM-SORT
+001380     END-RETURN
+001390     .
+001400 3200-EXIT.
+001410     EXIT.
+001420 3910-ABRE-MATERIA.
+001430     MOVE SW-MATERIA TO WS-MATERIA-ATUAL
+001440     MOVE 0 TO WS-QTD-MATERIA WS-QTD-APROV WS-QTD-REPROV
+001445         WS-QTD-RECUP
+001450     MOVE 0 TO WS-SOMA-MATERIA
+001460     MOVE 0 TO WS-RANKING
+001470     ADD 1 TO WS-QTD-MATERIAS-LIDAS
+001480     MOVE SPACES TO RL-LINHA
+001490     WRITE RL-LINHA
+001500     MOVE SPACES TO RL-LINHA
+001510     STRING "RELATORIO DA MATERIA: " WS-MATERIA-ATUAL
+001520         DELIMITED BY SIZE INTO RL-LINHA
+001530     END-STRING
+001540     WRITE RL-LINHA
+001550     DISPLAY RL-LINHA
+001560     MOVE "RANKING  ALUNO                 NOTA  STATUS"
+001570         TO RL-LINHA
+001580     WRITE RL-LINHA
+001590     DISPLAY RL-LINHA
+001600     .
+001610 3910-EXIT.
+001620     EXIT.
+001630 3920-IMPRIME-ALUNO.
+001640     ADD 1 TO WS-RANKING
+001645     MOVE SW-NOTAFINAL TO SW-NOTAFINAL-ED
+001650     MOVE SPACES TO RL-LINHA
+001660     STRING WS-RANKING "#  " SW-NOME "  " SW-NOTAFINAL-ED
+001670         "  " SW-STATUS
+001680         DELIMITED BY SIZE INTO RL-LINHA
+001690     END-STRING
+001700     WRITE RL-LINHA
+001710     DISPLAY RL-LINHA
+001720     .
+001730 3920-EXIT.
+001740     EXIT.
+001750*****************************************************************
+001760* 3900-FECHA-MATERIA
+001770* IMPRIME A MEDIA DA TURMA E O PERCENTUAL DE APROVADOS/
+001780* REPROVADOS DA MATERIA QUE ACABOU DE SER FECHADA.
+001790*****************************************************************
+001800 3900-FECHA-MATERIA.
+001810     COMPUTE WS-MEDIA-MATERIA ROUNDED =
+001820         WS-SOMA-MATERIA / WS-QTD-MATERIA
+001830         ON SIZE ERROR
+001840             MOVE 0 TO WS-MEDIA-MATERIA
+001850     END-COMPUTE
+001860     COMPUTE WS-PCT-APROV ROUNDED =
+001870         (WS-QTD-APROV * 100) / WS-QTD-MATERIA
+001880         ON SIZE ERROR
+001890             MOVE 0 TO WS-PCT-APROV
+001900     END-COMPUTE
+001910     COMPUTE WS-PCT-REPROV ROUNDED =
+001920         (WS-QTD-REPROV * 100) / WS-QTD-MATERIA
+001930         ON SIZE ERROR
+001940             MOVE 0 TO WS-PCT-REPROV
+001950     END-COMPUTE
+001952     COMPUTE WS-PCT-RECUP ROUNDED =
+001954         (WS-QTD-RECUP * 100) / WS-QTD-MATERIA
+001956         ON SIZE ERROR
+001958             MOVE 0 TO WS-PCT-RECUP
+001960     END-COMPUTE
+001962     MOVE WS-MEDIA-MATERIA TO WS-MEDIA-MATERIA-ED
+001964     MOVE WS-PCT-APROV TO WS-PCT-APROV-ED
+001966     MOVE WS-PCT-REPROV TO WS-PCT-REPROV-ED
+001968     MOVE WS-PCT-RECUP TO WS-PCT-RECUP-ED
+001969     MOVE SPACES TO RL-LINHA
+001970     STRING "TOTAL DE ALUNOS: " WS-QTD-MATERIA
+001980         "  MEDIA DA TURMA: " WS-MEDIA-MATERIA-ED
+001990         DELIMITED BY SIZE INTO RL-LINHA
+002000     END-STRING
+002010     WRITE RL-LINHA
+002020     DISPLAY RL-LINHA
+002030     MOVE SPACES TO RL-LINHA
+002040     STRING "APROVADOS: " WS-QTD-APROV " (" WS-PCT-APROV-ED "%)"
+002050         "  REPROVADOS: " WS-QTD-REPROV " (" WS-PCT-REPROV-ED "%)"
+002060         DELIMITED BY SIZE INTO RL-LINHA
+002070     END-STRING
+002080     WRITE RL-LINHA
+002090     DISPLAY RL-LINHA
+002092     MOVE SPACES TO RL-LINHA
+002094     STRING "RECUPERACAO: " WS-QTD-RECUP " (" WS-PCT-RECUP-ED "%)"
+002096         DELIMITED BY SIZE INTO RL-LINHA
+002098     END-STRING
+002099     WRITE RL-LINHA
+002100     DISPLAY RL-LINHA
+002101     .
+002110 3900-EXIT.
+002120     EXIT.
+002130 9999-FIM.
+002140     IF WS-QTD-MATERIAS-LIDAS = 0
+002150         DISPLAY "ARQUIVO MESTRE VAZIO - NADA A RESUMIR."
+002160     END-IF
+002170     DISPLAY "RESUMO DE TURMA GERADO EM TURMARPT."
+002180     STOP RUN
+002190     .
+002200 9999-EXIT.
+002210     EXIT.
+002220
+002230 END PROGRAM DESAFIO-RESUMO-TURMA.
