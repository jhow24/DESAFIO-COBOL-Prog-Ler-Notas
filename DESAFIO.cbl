@@ -1,118 +1,752 @@
-      ******************************************************************
-      * Author: Johnathan Silva
-      * Date: 02/01/2022
-      * Purpose: Programa para ler notas de alunos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DESAFIO-LEITOR-DE-NOTAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VARIAVEIS.
-           03 WS-NOME                           PIC X(20).
-           03 WS-MATERIA                        PIC X(20).
-           03 WS-NOTA1                          PIC 99 VALUE 0.
-           03 WS-NOTA2                          PIC 99 VALUE 0.
-           03 WS-NOTA3                          PIC 99 VALUE 0.
-           03 WS-NOTA4                          PIC 99 VALUE 0.
-           03 WS-SOMANOTA1                      PIC 99 VALUE 0.
-           03 WS-SOMANOTA2                      PIC 99 VALUE 0.
-           03 WS-NOTAFINAL                      PIC 99 VALUE 0.
-       77 WS-NOTAS                              PIC 99 VALUE 0.
-       77 WS-IND                                PIC X(20).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM P001-INICIO.
-           PERFORM P500-CALC.
-           PERFORM P900-FIM.
-
-       P001-INICIO.
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND = 'S'
-               INITIALISE WS-VARIAVEIS
-
-               DISPLAY '***CALCULE SUA NOTA***'
-
-               DISPLAY 'DIGITE SEU NOME: '
-               ACCEPT WS-NOME
-
-               DISPLAY 'DIGITE A MATERIA: '
-               ACCEPT WS-MATERIA
-
-               DISPLAY 'DIGITE SUA PRIMEIRA NOTA: '
-               ACCEPT WS-NOTA1
-               IF WS-NOTA1 IS NOT NUMERIC OR WS-NOTA1 < 0
-                   PERFORM P400-ERR
-                   PERFORM P900-FIM
-               ELSE
-                   DISPLAY 'DIGITE SUA SEGUNDA NOTA: '
-                   ACCEPT WS-NOTA2
-                   IF WS-NOTA2 IS NOT NUMERIC OR WS-NOTA2 < 0
-                   PERFORM P400-ERR
-                   PERFORM P900-FIM
-               ELSE
-                   DISPLAY 'DIGITE SUA TERCEIRA NOTA: '
-                   ACCEPT WS-NOTA3
-                   IF WS-NOTA3 IS NOT NUMERIC OR WS-NOTA3 < 0
-                   PERFORM P400-ERR
-                   PERFORM P900-FIM
-               ELSE
-                   DISPLAY 'DIGITE SUA QUARTA NOTA: '
-                   ACCEPT WS-NOTA4
-                   IF WS-NOTA4 IS NOT NUMERIC OR WS-NOTA4 < 0
-                   PERFORM P400-ERR
-                   PERFORM P900-FIM
-               ELSE
-                   PERFORM P500-CALC
-               END-IF
-           END-PERFORM
-               .
-        P300-ERR.
-               DISPLAY 'ERRO DE PROCESSAMENTO.'
-               PERFORM P900-FIM
-               .
-        P400-ERR.
-               DISPLAY 'ERRO DE PROCESSAMENTO DIGITE UM CARACTER VALIDO'
-               PERFORM P900-FIM
-               .
-        P500-CALC.
-               COMPUTE WS-SOMANOTA1 = WS-NOTA1 + WS-NOTA2
-                                     ON SIZE ERROR PERFORM P400-ERR
-               END-COMPUTE
-
-               COMPUTE WS-SOMANOTA2 = WS-NOTA3 + WS-NOTA4
-                                     ON SIZE ERROR PERFORM P400-ERR
-               END-COMPUTE
-
-               COMPUTE WS-NOTAS = WS-SOMANOTA1 + WS-SOMANOTA2
-                                     ON SIZE ERROR PERFORM P400-ERR
-               END-COMPUTE
-
-               DIVIDE WS-NOTAS                     BY 4 GIVING WS-NOTAS
-                                     ON SIZE ERROR PERFORM P400-ERR
-               END-DIVIDE
-
-               IF WS-NOTAS GREATER THAN 7
-                   DISPLAY 'NOME DO ALUNO: ' WS-NOME
-                   DISPLAY 'MATERIA: '       WS-MATERIA
-                   DISPLAY 'PARABENS,APROVADO!'
-               ELSE
-                   DISPLAY 'NOME DO ALUNO: ' WS-NOME
-                   DISPLAY 'MATERIA: '       WS-MATERIA
-                   DISPLAY 'REPROVADO'
-               END-IF
-
-               DISPLAY 'DESEJA CONTINUAR? '
-               ACCEPT WS-IND
-
-               IF WS-IND = 'N'
-                   DISPLAY 'PROGRAMA ENCERRADO.'
-                   PERFORM P900-FIM
-               END-IF
-               .
-        P900-FIM.
-
-               STOP RUN.
-
-       END PROGRAM DESAFIO-LEITOR-DE-NOTAS.
+000100*****************************************************************
+000110* AUTHOR:       JOHNATHAN SILVA
+000120* INSTALLATION: SETOR DE SISTEMAS ACADEMICOS
+000130* DATE-WRITTEN: 02/01/2022
+000140* PURPOSE:      PROGRAMA PARA LER E CALCULAR NOTAS DE ALUNOS,
+000150*               GRAVANDO O RESULTADO NO ARQUIVO MESTRE E NA
+000160*               INTERFACE DA SECRETARIA.
+000170* TECTONICS:    COBC
+000180*----------------------------------------------------------------
+000190* HISTORICO DE MANUTENCAO
+000200* DATA       AUTOR  DESCRICAO
+000210* ---------- ------ -----------------------------------------
+000220* 02/01/2022 JS     VERSAO ORIGINAL - ENTRADA INTERATIVA E
+000230*                    CALCULO SIMPLES DA MEDIA.
+000240* 07/13/2026 MNT    GRAVACAO DO RESULTADO NO ARQUIVO MESTRE
+000250*                    (GRADEBOOK) EM VEZ DE APENAS DISPLAY.
+000260* 07/16/2026 MNT    ENTRADA EM LOTE (ARQUIVO DE TRANSACOES)
+000270*                    ALEM DA ENTRADA INTERATIVA EXISTENTE.
+000280* 07/20/2026 MNT    PESO CONFIGURAVEL POR MATERIA (PESOMAT)
+000290*                    SUBSTITUINDO A MEDIA FIXA DIVIDIDA POR 4.
+000300* 07/23/2026 MNT    PROVA DE RECUPERACAO PARA NOTA ENTRE 5 E 7.
+000310* 07/27/2026 MNT    REGISTRO INVALIDO NAO ABORTA MAIS O LOTE -
+000320*                    GRAVADO NO LOG DE EXCECOES E SEGUE O LOTE.
+000330* 07/28/2026 MNT    VALIDACAO DA FAIXA REAL DA NOTA (0 A 10).
+000340* 08/03/2026 MNT    HISTORICO ESCOLAR (TRANSCRIPT) ACUMULADO
+000350*                    POR ALUNO COM VARIAS MATERIAS NA MESMA EXECUCAO.
+000360* 08/06/2026 MNT    CHECKPOINT/RESTART PARA LOTES GRANDES.
+000370* 08/09/2026 MNT    EXTRACAO DE NOTAS FINALIZADAS PARA A
+000380*                    INTERFACE DA SECRETARIA (REGIFC).
+000390*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID. DESAFIO-LEITOR-DE-NOTAS.
+000420 AUTHOR. JOHNATHAN SILVA.
+000430 INSTALLATION. SETOR DE SISTEMAS ACADEMICOS.
+000440 DATE-WRITTEN. 02/01/2022.
+000450 DATE-COMPILED.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 CONFIGURATION SECTION.
+000490 SOURCE-COMPUTER. IBM-370.
+000500 OBJECT-COMPUTER. IBM-370.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT TRANS-FILE ASSIGN TO "NOTASTRN"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-FS-TRANS.
+000560     SELECT MESTRE-FILE ASSIGN TO "NOTASMST"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-FS-MESTRE.
+000590     SELECT EXCECAO-FILE ASSIGN TO "NOTASEXC"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-FS-EXCECAO.
+000620     SELECT INTERFACE-FILE ASSIGN TO "NOTASIFC"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-FS-INTERFACE.
+000650     SELECT CHECKPOINT-FILE ASSIGN TO "NOTASCKP"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-FS-CHECKPOINT.
+000680     SELECT TRANSCRICAO-FILE ASSIGN TO "NOTASTRC"
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-FS-TRANSCRICAO.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  TRANS-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760     COPY REGTRANS.
+000770 FD  MESTRE-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY REGMESTR.
+000800 FD  EXCECAO-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820     COPY REGEXC.
+000830 FD  INTERFACE-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850     COPY REGIFC.
+000860 FD  CHECKPOINT-FILE
+000870     LABEL RECORDS ARE STANDARD.
+000880     COPY REGCKPT.
+000890 FD  TRANSCRICAO-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910 01  TX-LINHA-TRANSCRICAO             PIC X(80).
+000920
+000930 WORKING-STORAGE SECTION.
+000940*--------------------------------------------------------------
+000950* DADOS DO ALUNO/MATERIA SENDO PROCESSADO NA PASSADA ATUAL
+000960*--------------------------------------------------------------
+000970 01  WS-VARIAVEIS.
+000980     03  WS-NOME                      PIC X(20).
+000990     03  WS-MATERIA                   PIC X(20).
+001000     03  WS-NOTA1                     PIC 99 VALUE 0.
+001010     03  WS-NOTA2                     PIC 99 VALUE 0.
+001020     03  WS-NOTA3                     PIC 99 VALUE 0.
+001030     03  WS-NOTA4                     PIC 99 VALUE 0.
+001040     03  WS-NOTAFINAL                 PIC 9(02)V99 VALUE 0.
+001050 77  WS-NOTAS                      PIC 9(02)V99 VALUE 0.
+001060 77  WS-IND                        PIC X(01) VALUE SPACE.
+001070*--------------------------------------------------------------
+001080* TABELA DE PESOS POR MATERIA (COPYBOOK)
+001090*--------------------------------------------------------------
+001100 COPY PESOMAT.
+001110*--------------------------------------------------------------
+001120* CHAVES, CONTADORES E INDICADORES DE CONTROLE
+001130*--------------------------------------------------------------
+001140 01  WS-SWITCHES.
+001150     03  WS-MODO-EXECUCAO             PIC X(01) VALUE "I".
+001160         88  WS88-MODO-INTERATIVO         VALUE "I".
+001170         88  WS88-MODO-LOTE               VALUE "B".
+001180     03  WS-FIM-TRANS                 PIC X(01) VALUE "N".
+001190         88  WS88-FIM-TRANS               VALUE "S".
+001200     03  WS-FIM-INTERATIVO            PIC X(01) VALUE "N".
+001210         88  WS88-FIM-INTERATIVO          VALUE "S".
+001220     03  WS-REG-VALIDO                PIC X(01) VALUE "S".
+001230         88  WS88-REG-VALIDO              VALUE "S".
+001240         88  WS88-REG-INVALIDO            VALUE "N".
+001250     03  WS-CHECKPOINT-EXISTE         PIC X(01) VALUE "N".
+001260         88  WS88-CHECKPOINT-EXISTE       VALUE "S".
+001270     03  WS-POSICIONANDO               PIC X(01) VALUE "N".
+001280         88  WS88-POSICIONANDO            VALUE "S".
+001290     03  WS-TRANSCRICAO-CHEIA          PIC X(01) VALUE "N".
+001300         88  WS88-TRANSCRICAO-CHEIA       VALUE "S".
+001310 01  WS-CAMPO-INVALIDO             PIC X(10) VALUE SPACES.
+001320 01  WS-VALOR-INVALIDO             PIC X(20) VALUE SPACES.
+001330 01  WS-CONTADORES.
+001340     03  WS-CONT-REGISTROS            PIC 9(06) VALUE 0 COMP.
+001350     03  WS-CONT-ERROS                PIC 9(06) VALUE 0 COMP.
+001360     03  WS-CKPT-INTERVALO            PIC 9(04) VALUE 50 COMP.
+001370     03  WS-CKPT-INTERVALO-ENT        PIC 9(04) VALUE 0.
+001380     03  WS-CKPT-QUOCIENTE            PIC 9(06) VALUE 0 COMP.
+001390     03  WS-CKPT-RESTO                PIC 9(06) VALUE 0 COMP.
+001400 01  WS-STATUS-FINAL               PIC X(11) VALUE SPACES.
+001410     88  WS88-STATUS-APROVADO             VALUE "APROVADO".
+001420     88  WS88-STATUS-REPROVADO            VALUE "REPROVADO".
+001430     88  WS88-STATUS-RECUPERACAO          VALUE "RECUPERACAO".
+001440 01  WS-CAMINHO-AVALIACAO          PIC X(11) VALUE SPACES.
+001450 01  WS-NOTA-RECUPERACAO           PIC 9(02) VALUE 0.
+001460 01  WS-MEDIA-RECUPERACAO          PIC 9(02)V99 VALUE 0.
+001470 01  WS-GPA                        PIC 9(02)V99 VALUE 0.
+001480*--------------------------------------------------------------
+001490* CAMPOS EDITADOS, USADOS SOMENTE PARA EXIBICAO/IMPRESSAO DE
+001500* NOTAS COM O PONTO DECIMAL VISIVEL AO USUARIO.
+001510*--------------------------------------------------------------
+001520 01  WS-NOTAFINAL-ED               PIC Z9.99.
+001530 01  WS-GPA-ED                     PIC Z9.99.
+001540 01  WS-MAT-NOTAFINAL-ED           PIC Z9.99.
+001550 01  WS-CHAVE-CHECKPOINT.
+001560     03  WS-CKPT-NOME                 PIC X(20) VALUE SPACES.
+001570     03  WS-CKPT-MATERIA              PIC X(20) VALUE SPACES.
+001580 01  WS-FILE-STATUS.
+001590     03  WS-FS-TRANS                  PIC X(02) VALUE "00".
+001600     03  WS-FS-MESTRE                 PIC X(02) VALUE "00".
+001610     03  WS-FS-EXCECAO                PIC X(02) VALUE "00".
+001620     03  WS-FS-INTERFACE              PIC X(02) VALUE "00".
+001630     03  WS-FS-CHECKPOINT             PIC X(02) VALUE "00".
+001640     03  WS-FS-TRANSCRICAO            PIC X(02) VALUE "00".
+001650*--------------------------------------------------------------
+001660* HISTORICO ESCOLAR (TRANSCRIPT) ACUMULADO NA EXECUCAO ATUAL,
+001670* UM ALUNO PODE TER VARIAS MATERIAS LANCADAS NO MESMO RUN.
+001680* LIMITACAO CONHECIDA: ESTA TABELA NAO E GRAVADA NO CHECKPOINT,
+001690* OU SEJA, SO REFLETE AS MATERIAS LANCADAS NA EXECUCAO ATUAL. SE
+001700* UM ALUNO TIVER MATERIAS LANCADAS ANTES E DEPOIS DE UM RESTART,
+001710* O HISTORICO DELE SAI EM DOIS BLOCOS PARCIAIS EM NOTASTRC (UM
+001720* POR EXECUCAO) EM VEZ DE UM UNICO BLOCO CONSOLIDADO - 1150-
+001730* VERIFICA-CHECKPOINT AVISA O OPERADOR QUANDO ISSO PODE OCORRER.
+001740*--------------------------------------------------------------
+001750 01  TB-TRANSCRICOES.
+001760     03  TB-QTD-ALUNOS                PIC 9(03) VALUE 0 COMP.
+001770     03  TB-ALUNO OCCURS 1 TO 50 TIMES
+001780             DEPENDING ON TB-QTD-ALUNOS
+001790             INDEXED BY TB-IDX-ALUNO.
+001800         05  TB-ALUNO-NOME                PIC X(20).
+001810         05  TB-ALUNO-QTD-MATERIAS        PIC 9(02) VALUE 0 COMP.
+001820         05  TB-ALUNO-SOMA-NOTAS          PIC 9(04)V99 VALUE 0.
+001830         05  TB-ALUNO-MATERIA OCCURS 10 TIMES
+001840                 INDEXED BY TB-IDX-MAT.
+001850             07  TB-MAT-NOME                  PIC X(20).
+001860             07  TB-MAT-NOTAFINAL             PIC 9(02)V99.
+001870             07  TB-MAT-STATUS                PIC X(11).
+001880
+001890 PROCEDURE DIVISION.
+001900*****************************************************************
+001910* 0000-MAINLINE
+001920* CONDUZ O PROCESSAMENTO ATE O ENCERRAMENTO.
+001930*****************************************************************
+001940 0000-MAINLINE.
+001950     PERFORM 1000-INICIALIZA THRU 1000-EXIT
+001960     IF WS88-MODO-LOTE
+001970         PERFORM 2000-PROCESSA-LOTE THRU 2000-EXIT
+001980             UNTIL WS88-FIM-TRANS
+001990     ELSE
+002000         PERFORM 2500-PROCESSA-INTERATIVO THRU 2500-EXIT
+002010             UNTIL WS88-FIM-INTERATIVO
+002020     END-IF
+002030     PERFORM 9999-FIM THRU 9999-EXIT
+002040     .
+002050*****************************************************************
+002060* 1000-INICIALIZA
+002070* ABRE OS ARQUIVOS E DETERMINA O MODO DE EXECUCAO.
+002080*****************************************************************
+002090 1000-INICIALIZA.
+002100     DISPLAY "***************************************"
+002110     DISPLAY "* DESAFIO - LEITOR DE NOTAS            *"
+002120     DISPLAY "***************************************"
+002130     PERFORM 1100-DETERMINA-MODO THRU 1100-EXIT
+002140     IF WS88-MODO-LOTE
+002150         PERFORM 1150-VERIFICA-CHECKPOINT THRU 1150-EXIT
+002160     END-IF
+002170     PERFORM 1200-ABRE-ARQUIVOS THRU 1200-EXIT
+002180     IF WS88-MODO-LOTE AND WS88-CHECKPOINT-EXISTE
+002190         PERFORM 1310-PULA-PROCESSADOS THRU 1310-EXIT
+002200             UNTIL WS88-FIM-TRANS OR NOT WS88-POSICIONANDO
+002210     END-IF
+002220     .
+002230 1000-EXIT.
+002240     EXIT.
+002250 1100-DETERMINA-MODO.
+002260     DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO OU (B)ATCH: "
+002270     ACCEPT WS-MODO-EXECUCAO
+002280     IF WS-MODO-EXECUCAO NOT = "I" AND WS-MODO-EXECUCAO NOT = "B"
+002290         MOVE "I" TO WS-MODO-EXECUCAO
+002300     END-IF
+002310     IF WS88-MODO-LOTE
+002320         DISPLAY "INTERVALO DE CHECKPOINT (BRANCO = PADRAO 50): "
+002330         ACCEPT WS-CKPT-INTERVALO-ENT
+002340         IF WS-CKPT-INTERVALO-ENT IS NOT NUMERIC OR
+002350            WS-CKPT-INTERVALO-ENT = 0
+002360             MOVE 50 TO WS-CKPT-INTERVALO
+002370         ELSE
+002380             MOVE WS-CKPT-INTERVALO-ENT TO WS-CKPT-INTERVALO
+002390         END-IF
+002400     END-IF
+002410     .
+002420 1100-EXIT.
+002430     EXIT.
+002440*****************************************************************
+002450* 1150-VERIFICA-CHECKPOINT
+002460* VERIFICA SE HA CHECKPOINT DE UMA EXECUCAO ANTERIOR ANTES DE
+002470* ABRIR OS ARQUIVOS DE SAIDA, PARA QUE 1200-ABRE-ARQUIVOS SAIBA
+002480* SE DEVE ESTENDER (EXTEND) OU CRIAR (OUTPUT) CADA ARQUIVO.
+002490*****************************************************************
+002500 1150-VERIFICA-CHECKPOINT.
+002510     MOVE SPACES TO WS-CKPT-NOME WS-CKPT-MATERIA
+002520     OPEN INPUT CHECKPOINT-FILE
+002530     IF WS-FS-CHECKPOINT = "00"
+002540         READ CHECKPOINT-FILE
+002550             AT END
+002560                 MOVE "N" TO WS-CHECKPOINT-EXISTE
+002570             NOT AT END
+002580                 MOVE "S" TO WS-CHECKPOINT-EXISTE
+002590                 MOVE CK-NOME TO WS-CKPT-NOME
+002600                 MOVE CK-MATERIA TO WS-CKPT-MATERIA
+002605                 MOVE CK-QTD-PROCESSADOS TO WS-CONT-REGISTROS
+002610         END-READ
+002620         CLOSE CHECKPOINT-FILE
+002630     ELSE
+002640         MOVE "N" TO WS-CHECKPOINT-EXISTE
+002650     END-IF
+002660     IF WS88-CHECKPOINT-EXISTE
+002670         DISPLAY "CHECKPOINT ENCONTRADO - REINICIANDO APOS: "
+002680             WS-CKPT-NOME
+002690         DISPLAY "AVISO: O HISTORICO ESCOLAR DE ALUNOS COM "
+002700             "MATERIAS LANCADAS ANTES E DEPOIS DESTE RESTART "
+002710             "SAIRA EM BLOCOS SEPARADOS EM NOTASTRC."
+002720         MOVE "S" TO WS-POSICIONANDO
+002730     END-IF
+002740     .
+002750 1150-EXIT.
+002760     EXIT.
+002770 1200-ABRE-ARQUIVOS.
+002780     IF WS88-CHECKPOINT-EXISTE
+002790         OPEN EXTEND MESTRE-FILE
+002800     ELSE
+002810         OPEN OUTPUT MESTRE-FILE
+002820     END-IF
+002830     IF WS-FS-MESTRE NOT = "00"
+002840         DISPLAY "ERRO AO ABRIR ARQUIVO MESTRE: " WS-FS-MESTRE
+002850         PERFORM 9999-FIM THRU 9999-EXIT
+002860     END-IF
+002870     IF WS88-CHECKPOINT-EXISTE
+002880         OPEN EXTEND EXCECAO-FILE
+002890     ELSE
+002900         OPEN OUTPUT EXCECAO-FILE
+002910     END-IF
+002920     IF WS-FS-EXCECAO NOT = "00"
+002930         DISPLAY "ERRO AO ABRIR ARQUIVO DE EXCECOES: "
+002940             WS-FS-EXCECAO
+002950         PERFORM 9999-FIM THRU 9999-EXIT
+002960     END-IF
+002970     IF WS88-CHECKPOINT-EXISTE
+002980         OPEN EXTEND INTERFACE-FILE
+002990     ELSE
+003000         OPEN OUTPUT INTERFACE-FILE
+003010     END-IF
+003020     IF WS-FS-INTERFACE NOT = "00"
+003030         DISPLAY "ERRO AO ABRIR ARQUIVO DE INTERFACE: "
+003040             WS-FS-INTERFACE
+003050         PERFORM 9999-FIM THRU 9999-EXIT
+003060     END-IF
+003070     IF WS88-CHECKPOINT-EXISTE
+003080         OPEN EXTEND TRANSCRICAO-FILE
+003090     ELSE
+003100         OPEN OUTPUT TRANSCRICAO-FILE
+003110     END-IF
+003120     IF WS-FS-TRANSCRICAO NOT = "00"
+003130         DISPLAY "ERRO AO ABRIR ARQUIVO DE TRANSCRICAO: "
+003140             WS-FS-TRANSCRICAO
+003150         PERFORM 9999-FIM THRU 9999-EXIT
+003160     END-IF
+003170     IF WS88-MODO-LOTE
+003180         OPEN INPUT TRANS-FILE
+003190         IF WS-FS-TRANS NOT = "00"
+003200             DISPLAY "ERRO AO ABRIR ARQUIVO DE TRANSACOES: "
+003210                 WS-FS-TRANS
+003220             PERFORM 9999-FIM THRU 9999-EXIT
+003230         END-IF
+003240     END-IF
+003250     .
+003260 1200-EXIT.
+003270     EXIT.
+003280*****************************************************************
+003290* 1310-PULA-PROCESSADOS
+003300* QUANDO HOUVE CHECKPOINT EM 1150, AVANCA O ARQUIVO DE TRANSACOES
+003310* (JA ABERTO POR 1200-ABRE-ARQUIVOS) ATE PASSAR DO ULTIMO
+003320* REGISTRO PROCESSADO NA EXECUCAO ANTERIOR.
+003330*****************************************************************
+003340 1310-PULA-PROCESSADOS.
+003350     READ TRANS-FILE
+003360         AT END
+003370             MOVE "S" TO WS-FIM-TRANS
+003380         NOT AT END
+003390             IF TR-NOME = WS-CKPT-NOME AND
+003400                TR-MATERIA = WS-CKPT-MATERIA
+003410                 MOVE "N" TO WS-POSICIONANDO
+003420             END-IF
+003430     END-READ
+003440     .
+003450 1310-EXIT.
+003460     EXIT.
+003470*****************************************************************
+003480* 2000-PROCESSA-LOTE
+003490* LE UM REGISTRO DO ARQUIVO DE TRANSACOES, VALIDA E CALCULA.
+003500*****************************************************************
+003510 2000-PROCESSA-LOTE.
+003520     READ TRANS-FILE
+003530         AT END
+003540             MOVE "S" TO WS-FIM-TRANS
+003550         NOT AT END
+003560             MOVE TR-NOME TO WS-NOME
+003570             MOVE TR-MATERIA TO WS-MATERIA
+003580             MOVE TR-NOTA1 TO WS-NOTA1
+003590             MOVE TR-NOTA2 TO WS-NOTA2
+003600             MOVE TR-NOTA3 TO WS-NOTA3
+003610             MOVE TR-NOTA4 TO WS-NOTA4
+003620             MOVE TR-NOTA-RECUPERACAO TO WS-NOTA-RECUPERACAO
+003630             ADD 1 TO WS-CONT-REGISTROS
+003640             PERFORM 3000-VALIDA-NOTAS THRU 3000-EXIT
+003650             IF WS88-REG-VALIDO
+003660                 PERFORM 5000-CALC-NOTA THRU 5000-EXIT
+003670             ELSE
+003680                 PERFORM 4000-TRATA-EXCECAO THRU 4000-EXIT
+003690             END-IF
+003700             DIVIDE WS-CONT-REGISTROS BY WS-CKPT-INTERVALO
+003710                 GIVING WS-CKPT-QUOCIENTE
+003720                 REMAINDER WS-CKPT-RESTO
+003730             IF WS-CKPT-RESTO = 0
+003740                 PERFORM 4100-GRAVA-CHECKPOINT THRU 4100-EXIT
+003750             END-IF
+003760     END-READ
+003770     .
+003780 2000-EXIT.
+003790     EXIT.
+003800*****************************************************************
+003810* 2500-PROCESSA-INTERATIVO
+003820* SOLICITA OS DADOS DE UM ALUNO NO TERMINAL, VALIDA E CALCULA.
+003830*****************************************************************
+003840 2500-PROCESSA-INTERATIVO.
+003850     INITIALIZE WS-NOTA1 WS-NOTA2 WS-NOTA3 WS-NOTA4
+003860     DISPLAY "***CALCULE SUA NOTA***"
+003870     DISPLAY "DIGITE SEU NOME: "
+003880     ACCEPT WS-NOME
+003890     DISPLAY "DIGITE A MATERIA: "
+003900     ACCEPT WS-MATERIA
+003910     DISPLAY "DIGITE SUA PRIMEIRA NOTA: "
+003920     ACCEPT WS-NOTA1
+003930     DISPLAY "DIGITE SUA SEGUNDA NOTA: "
+003940     ACCEPT WS-NOTA2
+003950     DISPLAY "DIGITE SUA TERCEIRA NOTA: "
+003960     ACCEPT WS-NOTA3
+003970     DISPLAY "DIGITE SUA QUARTA NOTA: "
+003980     ACCEPT WS-NOTA4
+003990     ADD 1 TO WS-CONT-REGISTROS
+004000     PERFORM 3000-VALIDA-NOTAS THRU 3000-EXIT
+004010     IF WS88-REG-VALIDO
+004020         PERFORM 5000-CALC-NOTA THRU 5000-EXIT
+004030     ELSE
+004040         PERFORM 4000-TRATA-EXCECAO THRU 4000-EXIT
+004050     END-IF
+004060     DISPLAY "DESEJA CONTINUAR? (S/N) "
+004070     ACCEPT WS-IND
+004080     IF WS-IND = "N"
+004090         MOVE "S" TO WS-FIM-INTERATIVO
+004100     END-IF
+004110     .
+004120 2500-EXIT.
+004130     EXIT.
+004140*****************************************************************
+004150* 3000-VALIDA-NOTAS
+004160* VALIDA AS QUATRO NOTAS DIGITADAS/LIDAS: DEVEM SER NUMERICAS E
+004170* ESTAR NA FAIXA REAL DE 0 A 10.
+004180*****************************************************************
+004190 3000-VALIDA-NOTAS.
+004200     MOVE "S" TO WS-REG-VALIDO
+004210     MOVE SPACES TO WS-CAMPO-INVALIDO
+004220     MOVE SPACES TO WS-VALOR-INVALIDO
+004230     IF WS-NOTA1 IS NOT NUMERIC OR WS-NOTA1 < 0 OR WS-NOTA1 > 10
+004240         MOVE "N" TO WS-REG-VALIDO
+004250         MOVE "WS-NOTA1" TO WS-CAMPO-INVALIDO
+004260         MOVE WS-NOTA1 TO WS-VALOR-INVALIDO
+004270     END-IF
+004280     IF WS88-REG-VALIDO AND
+004290        (WS-NOTA2 IS NOT NUMERIC OR WS-NOTA2 < 0 OR WS-NOTA2 > 10)
+004300         MOVE "N" TO WS-REG-VALIDO
+004310         MOVE "WS-NOTA2" TO WS-CAMPO-INVALIDO
+004320         MOVE WS-NOTA2 TO WS-VALOR-INVALIDO
+004330     END-IF
+004340     IF WS88-REG-VALIDO AND
+004350        (WS-NOTA3 IS NOT NUMERIC OR WS-NOTA3 < 0 OR WS-NOTA3 > 10)
+004360         MOVE "N" TO WS-REG-VALIDO
+004370         MOVE "WS-NOTA3" TO WS-CAMPO-INVALIDO
+004380         MOVE WS-NOTA3 TO WS-VALOR-INVALIDO
+004390     END-IF
+004400     IF WS88-REG-VALIDO AND
+004410        (WS-NOTA4 IS NOT NUMERIC OR WS-NOTA4 < 0 OR WS-NOTA4 > 10)
+004420         MOVE "N" TO WS-REG-VALIDO
+004430         MOVE "WS-NOTA4" TO WS-CAMPO-INVALIDO
+004440         MOVE WS-NOTA4 TO WS-VALOR-INVALIDO
+004450     END-IF
+004460     .
+004470 3000-EXIT.
+004480     EXIT.
+004490*****************************************************************
+004500* 4000-TRATA-EXCECAO
+004510* REGISTRA UMA NOTA INVALIDA NO LOG DE EXCECOES E DEIXA O
+004520* PROCESSAMENTO SEGUIR PARA O PROXIMO ALUNO/TRANSACAO.
+004530*****************************************************************
+004540 4000-TRATA-EXCECAO.
+004550     DISPLAY "ERRO DE PROCESSAMENTO - CAMPO INVALIDO: "
+004560         WS-CAMPO-INVALIDO
+004570     ADD 1 TO WS-CONT-ERROS
+004580     MOVE WS-NOME TO EX-NOME
+004590     MOVE WS-MATERIA TO EX-MATERIA
+004600     MOVE WS-CAMPO-INVALIDO TO EX-CAMPO
+004610     MOVE WS-VALOR-INVALIDO TO EX-VALOR
+004620     MOVE "NOTA NAO NUMERICA OU FORA DA FAIXA 0-10" TO EX-MOTIVO
+004630     WRITE EX-REGISTRO-EXCECAO
+004640     .
+004650 4000-EXIT.
+004660     EXIT.
+004670 4100-GRAVA-CHECKPOINT.
+004680     MOVE WS-NOME TO CK-NOME
+004690     MOVE WS-MATERIA TO CK-MATERIA
+004700     MOVE WS-CONT-REGISTROS TO CK-QTD-PROCESSADOS
+004710     OPEN OUTPUT CHECKPOINT-FILE
+004712     IF WS-FS-CHECKPOINT NOT = "00"
+004714         DISPLAY "ERRO AO ABRIR ARQUIVO DE CHECKPOINT: "
+004716             WS-FS-CHECKPOINT
+004718         PERFORM 9999-FIM THRU 9999-EXIT
+004719     END-IF
+004720     WRITE CK-REGISTRO-CHECKPOINT
+004730     CLOSE CHECKPOINT-FILE
+004740     .
+004750 4100-EXIT.
+004760     EXIT.
+004770*****************************************************************
+004780* 5000-CALC-NOTA
+004790* CALCULA A NOTA FINAL PONDERADA PELOS PESOS DA MATERIA,
+004800* APLICA A REGRA DE RECUPERACAO QUANDO CABIVEL E GRAVA O
+004810* RESULTADO NO ARQUIVO MESTRE, NA INTERFACE DA SECRETARIA E NO HISTORICO.
+004820*****************************************************************
+004830 5000-CALC-NOTA.
+004840     PERFORM 5200-BUSCA-PESO-MATERIA THRU 5200-EXIT
+004850     COMPUTE WS-NOTAS ROUNDED =
+004860         (WS-NOTA1 * TB-PESO-NOTA1 (TB-IDX-PESO) +
+004870          WS-NOTA2 * TB-PESO-NOTA2 (TB-IDX-PESO) +
+004880          WS-NOTA3 * TB-PESO-NOTA3 (TB-IDX-PESO) +
+004890          WS-NOTA4 * TB-PESO-NOTA4 (TB-IDX-PESO)) / 100
+004900         ON SIZE ERROR
+004910             MOVE 0 TO WS-NOTAS
+004920     END-COMPUTE
+004930     MOVE "NORMAL" TO WS-CAMINHO-AVALIACAO
+004940     MOVE WS-NOTAS TO WS-NOTAFINAL
+004950     IF WS-NOTAS > 7
+004960         MOVE "APROVADO" TO WS-STATUS-FINAL
+004970     ELSE
+004980         IF WS-NOTAS >= 5
+004990             PERFORM 5100-PROVA-RECUPERACAO THRU 5100-EXIT
+005000         ELSE
+005010             MOVE "REPROVADO" TO WS-STATUS-FINAL
+005020         END-IF
+005030     END-IF
+005040     MOVE WS-NOTAFINAL TO WS-NOTAFINAL-ED
+005050     DISPLAY "NOME DO ALUNO: " WS-NOME
+005060     DISPLAY "MATERIA: "       WS-MATERIA
+005070     DISPLAY "NOTA FINAL: "    WS-NOTAFINAL-ED
+005080     DISPLAY "CAMINHO: "       WS-CAMINHO-AVALIACAO
+005090     IF WS88-STATUS-APROVADO
+005100         DISPLAY "PARABENS,APROVADO!"
+005110     ELSE
+005120         IF WS88-STATUS-RECUPERACAO
+005130             DISPLAY "APROVADO POR RECUPERACAO"
+005140         ELSE
+005150             DISPLAY "REPROVADO"
+005160         END-IF
+005170     END-IF
+005180     PERFORM 6000-GRAVA-MESTRE THRU 6000-EXIT
+005190     PERFORM 6500-GRAVA-INTERFACE THRU 6500-EXIT
+005200     PERFORM 7000-ACUMULA-TRANSCRICAO THRU 7000-EXIT
+005210     .
+005220 5000-EXIT.
+005230     EXIT.
+005240*****************************************************************
+005250* 5100-PROVA-RECUPERACAO
+005260* NOTA ENTRE 5 E 7: APLICA PROVA DE RECUPERACAO E RECALCULA O
+005270* STATUS FINAL A PARTIR DA MEDIA COM A NOTA ORIGINAL.
+005280*****************************************************************
+005290 5100-PROVA-RECUPERACAO.
+005300     MOVE "RECUPERACAO" TO WS-CAMINHO-AVALIACAO
+005310     DISPLAY "ALUNO EM RECUPERACAO - NOTA ENTRE 5 E 7"
+005320     IF WS88-MODO-INTERATIVO
+005330         DISPLAY "DIGITE A NOTA DA PROVA DE RECUPERACAO: "
+005340         ACCEPT WS-NOTA-RECUPERACAO
+005350     END-IF
+005360     IF WS-NOTA-RECUPERACAO IS NOT NUMERIC OR
+005370        WS-NOTA-RECUPERACAO < 0 OR WS-NOTA-RECUPERACAO > 10
+005380         MOVE "NOTA-RECUP" TO WS-CAMPO-INVALIDO
+005390         MOVE WS-NOTA-RECUPERACAO TO WS-VALOR-INVALIDO
+005400         PERFORM 4000-TRATA-EXCECAO THRU 4000-EXIT
+005410         MOVE 0 TO WS-NOTA-RECUPERACAO
+005420     END-IF
+005430     COMPUTE WS-MEDIA-RECUPERACAO ROUNDED =
+005440         (WS-NOTAS + WS-NOTA-RECUPERACAO) / 2
+005450         ON SIZE ERROR
+005460             MOVE 0 TO WS-MEDIA-RECUPERACAO
+005470     END-COMPUTE
+005480     MOVE WS-MEDIA-RECUPERACAO TO WS-NOTAFINAL
+005490     IF WS-MEDIA-RECUPERACAO >= 5
+005500         MOVE "RECUPERACAO" TO WS-STATUS-FINAL
+005510     ELSE
+005520         MOVE "REPROVADO" TO WS-STATUS-FINAL
+005530     END-IF
+005540     .
+005550 5100-EXIT.
+005560     EXIT.
+005570 5200-BUSCA-PESO-MATERIA.
+005580     SET TB-IDX-PESO TO 1
+005590     SEARCH TB-PESO-ENTRADA VARYING TB-IDX-PESO
+005600         AT END
+005610             SET TB-IDX-PESO TO TB-PESO-QTD
+005620         WHEN TB-PESO-MATERIA (TB-IDX-PESO) = WS-MATERIA
+005630             CONTINUE
+005640     END-SEARCH
+005650     .
+005660 5200-EXIT.
+005670     EXIT.
+005680 6000-GRAVA-MESTRE.
+005690     MOVE WS-NOME TO RM-NOME
+005700     MOVE WS-MATERIA TO RM-MATERIA
+005710     MOVE WS-NOTA1 TO RM-NOTA1
+005720     MOVE WS-NOTA2 TO RM-NOTA2
+005730     MOVE WS-NOTA3 TO RM-NOTA3
+005740     MOVE WS-NOTA4 TO RM-NOTA4
+005750     MOVE WS-NOTAFINAL TO RM-NOTAFINAL
+005760     MOVE WS-STATUS-FINAL TO RM-STATUS
+005770     WRITE RM-REGISTRO-MESTRE
+005780     .
+005790 6000-EXIT.
+005800     EXIT.
+005810 6500-GRAVA-INTERFACE.
+005820     MOVE WS-NOME TO IF-NOME
+005830     MOVE WS-MATERIA TO IF-MATERIA
+005840     MOVE WS-NOTAFINAL TO IF-NOTAFINAL
+005850     MOVE WS-STATUS-FINAL TO IF-STATUS
+005860     WRITE IF-REGISTRO-INTERFACE
+005870     .
+005880 6500-EXIT.
+005890     EXIT.
+005900*****************************************************************
+005910* 7000-ACUMULA-TRANSCRICAO
+005920* ACRESCENTA A MATERIA RECEM CALCULADA AO HISTORICO ESCOLAR DO
+005930* ALUNO DENTRO DESTA EXECUCAO (VER TB-TRANSCRICOES).
+005940*****************************************************************
+005950 7000-ACUMULA-TRANSCRICAO.
+005960     PERFORM 7100-LOCALIZA-ALUNO THRU 7100-EXIT
+005970     IF WS88-TRANSCRICAO-CHEIA
+005980         PERFORM 7050-TRANSCRICAO-EXCEDIDA THRU 7050-EXIT
+005990     ELSE
+006000         IF TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO) < 10
+006010             ADD 1 TO TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO)
+006020             SET TB-IDX-MAT
+006030                 TO TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO)
+006040             MOVE WS-MATERIA
+006050                 TO TB-MAT-NOME (TB-IDX-ALUNO, TB-IDX-MAT)
+006060             MOVE WS-NOTAFINAL
+006070                 TO TB-MAT-NOTAFINAL (TB-IDX-ALUNO, TB-IDX-MAT)
+006080             MOVE WS-STATUS-FINAL
+006090                 TO TB-MAT-STATUS (TB-IDX-ALUNO, TB-IDX-MAT)
+006100             ADD WS-NOTAFINAL
+006110                 TO TB-ALUNO-SOMA-NOTAS (TB-IDX-ALUNO)
+006120         ELSE
+006130             PERFORM 7060-MATERIAS-EXCEDIDAS THRU 7060-EXIT
+006140         END-IF
+006150     END-IF
+006160     .
+006170 7000-EXIT.
+006180     EXIT.
+006190*****************************************************************
+006200* 7050-TRANSCRICAO-EXCEDIDA
+006210* REGISTRA NO LOG DE EXCECOES UM ALUNO QUE NAO COUBE MAIS NA
+006220* TABELA DE HISTORICOS (LIMITE DE 50 ALUNOS NA EXECUCAO).
+006230*****************************************************************
+006240 7050-TRANSCRICAO-EXCEDIDA.
+006250     DISPLAY "ERRO: LIMITE DE ALUNOS NO HISTORICO EXCEDIDO - "
+006260         WS-NOME
+006270     ADD 1 TO WS-CONT-ERROS
+006280     MOVE WS-NOME TO EX-NOME
+006290     MOVE WS-MATERIA TO EX-MATERIA
+006300     MOVE "TB-ALUNO" TO EX-CAMPO
+006310     MOVE WS-NOME TO EX-VALOR
+006320     MOVE "TRANSCRICAO CHEIA" TO EX-MOTIVO
+006330     WRITE EX-REGISTRO-EXCECAO
+006340     .
+006350 7050-EXIT.
+006360     EXIT.
+006370*****************************************************************
+006380* 7060-MATERIAS-EXCEDIDAS
+006390* REGISTRA NO LOG DE EXCECOES UMA MATERIA QUE NAO COUBE MAIS NO
+006400* HISTORICO DO ALUNO (LIMITE DE 10 MATERIAS POR ALUNO).
+006410*****************************************************************
+006420 7060-MATERIAS-EXCEDIDAS.
+006430     DISPLAY "ERRO: LIMITE DE MATERIAS NO HISTORICO EXCEDIDO - "
+006440         WS-NOME " / " WS-MATERIA
+006450     ADD 1 TO WS-CONT-ERROS
+006460     MOVE WS-NOME TO EX-NOME
+006470     MOVE WS-MATERIA TO EX-MATERIA
+006480     MOVE "TB-ALU-MAT" TO EX-CAMPO
+006490     MOVE WS-MATERIA TO EX-VALOR
+006500     MOVE "LIMITE DE MATERIAS POR ALUNO EXCEDIDO" TO EX-MOTIVO
+006510     WRITE EX-REGISTRO-EXCECAO
+006520     .
+006530 7060-EXIT.
+006540     EXIT.
+006550 7100-LOCALIZA-ALUNO.
+006560     MOVE "N" TO WS-TRANSCRICAO-CHEIA
+006570     SET TB-IDX-ALUNO TO 1
+006580     SEARCH TB-ALUNO VARYING TB-IDX-ALUNO
+006590         AT END
+006600             IF TB-QTD-ALUNOS < 50
+006610                 ADD 1 TO TB-QTD-ALUNOS
+006620                 SET TB-IDX-ALUNO TO TB-QTD-ALUNOS
+006630                 MOVE WS-NOME TO TB-ALUNO-NOME (TB-IDX-ALUNO)
+006640                 MOVE 0 TO TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO)
+006650                 MOVE 0 TO TB-ALUNO-SOMA-NOTAS (TB-IDX-ALUNO)
+006660             ELSE
+006670                 SET TB-IDX-ALUNO TO TB-QTD-ALUNOS
+006680                 MOVE "S" TO WS-TRANSCRICAO-CHEIA
+006690             END-IF
+006700         WHEN TB-ALUNO-NOME (TB-IDX-ALUNO) = WS-NOME
+006710             CONTINUE
+006720     END-SEARCH
+006730     .
+006740 7100-EXIT.
+006750     EXIT.
+006760*****************************************************************
+006770* 8000-IMPRIME-TRANSCRICOES
+006780* IMPRIME/GRAVA O HISTORICO ESCOLAR COMPLETO DE CADA ALUNO
+006790* LANCADO NESTA EXECUCAO.
+006800*****************************************************************
+006810 8000-IMPRIME-TRANSCRICOES.
+006820     PERFORM 8100-IMPRIME-UM-ALUNO THRU 8100-EXIT
+006830         VARYING TB-IDX-ALUNO FROM 1 BY 1
+006840             UNTIL TB-IDX-ALUNO > TB-QTD-ALUNOS
+006850     .
+006860 8000-EXIT.
+006870     EXIT.
+006880 8100-IMPRIME-UM-ALUNO.
+006890     COMPUTE WS-GPA ROUNDED =
+006900         TB-ALUNO-SOMA-NOTAS (TB-IDX-ALUNO) /
+006910         TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO)
+006920         ON SIZE ERROR
+006930             MOVE 0 TO WS-GPA
+006940     END-COMPUTE
+006950     MOVE SPACES TO TX-LINHA-TRANSCRICAO
+006960     STRING "HISTORICO ESCOLAR DE: " TB-ALUNO-NOME (TB-IDX-ALUNO)
+006970         DELIMITED BY SIZE INTO TX-LINHA-TRANSCRICAO
+006980     END-STRING
+006990     WRITE TX-LINHA-TRANSCRICAO
+007000     DISPLAY TX-LINHA-TRANSCRICAO
+007010     PERFORM 8200-IMPRIME-UMA-MATERIA THRU 8200-EXIT
+007020         VARYING TB-IDX-MAT FROM 1 BY 1
+007030             UNTIL TB-IDX-MAT >
+007040                 TB-ALUNO-QTD-MATERIAS (TB-IDX-ALUNO)
+007050     MOVE WS-GPA TO WS-GPA-ED
+007060     MOVE SPACES TO TX-LINHA-TRANSCRICAO
+007070     STRING "MEDIA GERAL (GPA): " WS-GPA-ED
+007080         DELIMITED BY SIZE INTO TX-LINHA-TRANSCRICAO
+007090     END-STRING
+007100     WRITE TX-LINHA-TRANSCRICAO
+007110     DISPLAY TX-LINHA-TRANSCRICAO
+007120     .
+007130 8100-EXIT.
+007140     EXIT.
+007150 8200-IMPRIME-UMA-MATERIA.
+007160     MOVE TB-MAT-NOTAFINAL (TB-IDX-ALUNO, TB-IDX-MAT)
+007170         TO WS-MAT-NOTAFINAL-ED
+007180     MOVE SPACES TO TX-LINHA-TRANSCRICAO
+007190     STRING "  MATERIA: "
+007200         TB-MAT-NOME (TB-IDX-ALUNO, TB-IDX-MAT)
+007210         "  NOTA: "
+007220         WS-MAT-NOTAFINAL-ED
+007230         "  STATUS: "
+007240         TB-MAT-STATUS (TB-IDX-ALUNO, TB-IDX-MAT)
+007250         DELIMITED BY SIZE INTO TX-LINHA-TRANSCRICAO
+007260     END-STRING
+007270     WRITE TX-LINHA-TRANSCRICAO
+007280     DISPLAY TX-LINHA-TRANSCRICAO
+007290     .
+007300 8200-EXIT.
+007310     EXIT.
+007320*****************************************************************
+007330* 9999-FIM
+007340* FECHA OS ARQUIVOS E ENCERRA O PROGRAMA.
+007350*****************************************************************
+007360 9999-FIM.
+007370     IF TB-QTD-ALUNOS > 0
+007380         PERFORM 8000-IMPRIME-TRANSCRICOES THRU 8000-EXIT
+007390     END-IF
+007400     DISPLAY "REGISTROS PROCESSADOS: " WS-CONT-REGISTROS
+007410     DISPLAY "REGISTROS COM ERRO: "    WS-CONT-ERROS
+007420     CLOSE MESTRE-FILE
+007430     CLOSE EXCECAO-FILE
+007440     CLOSE INTERFACE-FILE
+007450     CLOSE TRANSCRICAO-FILE
+007460     IF WS88-MODO-LOTE
+007470         CLOSE TRANS-FILE
+007480     END-IF
+007490     DISPLAY "PROGRAMA ENCERRADO."
+007500     STOP RUN
+007510     .
+007520 9999-EXIT.
+007530     EXIT.
+007540
+007550 END PROGRAM DESAFIO-LEITOR-DE-NOTAS.
